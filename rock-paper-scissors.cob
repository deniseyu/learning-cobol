@@ -1,54 +1,351 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RANDOM-NUMBER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 RAND-NUM PIC 9(2).
-           01 CURRENT-TIME.
-                  05 T-HOURS PIC 99.
-                  05 T-MINS PIC 99.
-                  05 T-SECS PIC 99.
-                  05 T-MS PIC 999.
-           01 PLAYER-CHOICE PIC A(8).
-           01 COMPUTER-CHOICE PIC A(10).
-           01 CHOICE-IND PIC 9.
-           01 BLAH PIC 99.
-           01 ROCK PIC A(8) VALUE 'rock'.
-           01 SCISSORS PIC A(8) VALUE 'scissors'.
-           01 PAPER PIC A(8) VALUE 'paper'.
-           01 CHOICES.
-                  05 CHOICE PIC A(8) OCCURS 3 TIMES.
-           01 RESULT PIC X(20) VALUE 'You lose!'.
-
-       PROCEDURE DIVISION.
-           MOVE ROCK TO CHOICE(1).
-           MOVE SCISSORS TO CHOICE(2).
-           MOVE PAPER TO CHOICE(3).
-           ACCEPT current-time FROM TIME.
-           DISPLAY 'Pick "rock", "paper", or "scissors"'.
-           ACCEPT PLAYER-CHOICE.
-
-           COMPUTE RAND-NUM = FUNCTION RANDOM (T-MS) * 100.
-           DIVIDE RAND-NUM BY 3 GIVING BLAH REMAINDER CHOICE-IND.
-           MOVE CHOICE(CHOICE-IND + 1) TO COMPUTER-CHOICE.
-           DISPLAY 'Computer chose ' COMPUTER-CHOICE.
-
-           IF PLAYER-CHOICE = COMPUTER-CHOICE
-                  MOVE 'Tie!' TO RESULT
-           END-IF.
-
-           IF PLAYER-CHOICE = 'rock' AND COMPUTER-CHOICE = 'scissors'
-                  MOVE 'You win!' TO RESULT
-           END-IF.
-
-           IF PLAYER-CHOICE = 'scissors' AND COMPUTER-CHOICE = 'paper'
-                  MOVE 'You win!' TO RESULT
-           END-IF.
-
-           IF PLAYER-CHOICE = 'paper' AND COMPUTER-CHOICE = 'rock'
-                  MOVE 'You win!' TO RESULT
-           END-IF.
-
-           DISPLAY RESULT.
-       STOP RUN.
-
-
+000010*IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. RANDOM-NUMBER.
+000040 AUTHOR. SOCRATESUK.
+000050 INSTALLATION. SYSTEMS DEVELOPMENT.
+000060 DATE-WRITTEN. 01/03/2018.
+000070 DATE-COMPILED.
+000080*
+000090*MODIFICATION HISTORY
+000100*  DATE       INIT DESCRIPTION
+000110*  ---------- ---- ------------------------------------
+000120*  2026-08-09 DEV  MULTI-ROUND MATCH WITH RUNNING SCORE.
+000130*  2026-08-09 DEV  RE-PROMPT ON AN INVALID PLAYER CHOICE.
+000140*  2026-08-09 DEV  ADDED LIZARD AND SPOCK CHOICES.
+000150*  2026-08-09 DEV  BATCH TOURNAMENT MODE FROM RPSMOVES.
+000151*  2026-08-09 DEV  CHECK RPSRPT OPEN STATUS BEFORE WRITING,
+000152*                  RECORDING MODE ADDED TO NEW FDS.
+000160*
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT RPS-BATCH-INPUT ASSIGN TO "RPSMOVES"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS RPS-BATCH-STATUS.
+000230     SELECT RPS-REPORT ASSIGN TO "RPSRPT"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS RPS-REPORT-STATUS.
+000260*
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  RPS-BATCH-INPUT
+000291     RECORDING MODE IS F.
+000300 01  RPS-BATCH-RECORD        PIC X(08).
+000310 FD  RPS-REPORT
+000311     RECORDING MODE IS F.
+000320 01  RPS-REPORT-RECORD       PIC X(80).
+000330*
+000340 WORKING-STORAGE SECTION.
+000350 01  RAND-NUM PIC 9(2).
+000360 01  CURRENT-TIME.
+000370     05  T-HOURS PIC 99.
+000380     05  T-MINS PIC 99.
+000390     05  T-SECS PIC 99.
+000400     05  T-MS PIC 999.
+000410 01  PLAYER-CHOICE PIC A(8).
+000420 01  COMPUTER-CHOICE PIC A(10).
+000430 01  CHOICE-IND PIC 9.
+000440 01  BLAH PIC 99.
+000450 01  ROCK PIC A(8) VALUE "rock".
+000460 01  SCISSORS PIC A(8) VALUE "scissors".
+000470 01  PAPER PIC A(8) VALUE "paper".
+000480 01  LIZARD PIC A(8) VALUE "lizard".
+000490 01  SPOCK PIC A(8) VALUE "spock".
+000500 01  CHOICES.
+000510     05  CHOICE PIC A(8) OCCURS 5 TIMES.
+000520 01  RESULT PIC X(20) VALUE "You lose!".
+000530*
+000540*NUMBER OF ENTRIES CURRENTLY LOADED IN THE CHOICES TABLE,
+000550*AND WORK AREAS USED TO VALIDATE PLAYER-CHOICE AGAINST IT
+000560 01  RPS-CHOICE-COUNT       PIC 9 VALUE 5.
+000580 01  COMPUTER-CHOICE-IDX    PIC 9.
+000590 01  RPS-VALID-SWITCH       PIC X VALUE "N".
+000600     88  RPS-CHOICE-VALID       VALUE "Y".
+000610     88  RPS-CHOICE-INVALID     VALUE "N".
+000620 01  RPS-VALIDATE-INDEX     PIC 9.
+000630*
+000640*RUNNING SCORE FOR THE CURRENT MATCH
+000650 01  RPS-ROUNDS-REQUESTED   PIC 9(02).
+000660 01  RPS-ROUND-COUNTER      PIC 9(02).
+000670 01  RPS-WIN-COUNT          PIC 9(02) VALUE ZERO.
+000680 01  RPS-LOSS-COUNT         PIC 9(02) VALUE ZERO.
+000690 01  RPS-TIE-COUNT          PIC 9(02) VALUE ZERO.
+000700*
+000710*BATCH TOURNAMENT MODE - RUN UNATTENDED FROM RPSMOVES WHEN
+000720*THAT FILE IS PRESENT, WRITING RESULTS TO RPSRPT
+000730 01  RPS-BATCH-STATUS       PIC X(02) VALUE SPACES.
+000740 01  RPS-REPORT-STATUS      PIC X(02) VALUE SPACES.
+000750 01  RPS-BATCH-MODE-SWITCH  PIC X VALUE "N".
+000760     88  RPS-BATCH-MODE         VALUE "Y".
+000770 01  RPS-BATCH-EOF-SWITCH   PIC X VALUE "N".
+000780     88  RPS-BATCH-EOF          VALUE "Y".
+000790 01  RPS-BATCH-ROUND-COUNT  PIC 9(04) VALUE ZERO.
+000800*
+000810 PROCEDURE DIVISION.
+000820*
+000830*=============================================================
+000840*0000-MAINLINE - PLAY A ROCK-PAPER-SCISSORS MATCH, EITHER
+000850*INTERACTIVELY OR IN BATCH WHEN A MOVES FILE IS PRESENT
+000860*=============================================================
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000890     IF RPS-BATCH-MODE
+000900         PERFORM 5000-RUN-BATCH-TOURNAMENT THRU 5000-EXIT
+000910     ELSE
+000920         PERFORM 4000-RUN-INTERACTIVE-MATCH THRU 4000-EXIT
+000930     END-IF
+000940     GOBACK.
+000950*
+000960 1000-INITIALIZE.
+000970     MOVE ROCK TO CHOICE(1)
+000980     MOVE PAPER TO CHOICE(2)
+000990     MOVE SCISSORS TO CHOICE(3)
+001000     MOVE LIZARD TO CHOICE(4)
+001010     MOVE SPOCK TO CHOICE(5)
+001011     ACCEPT CURRENT-TIME FROM TIME
+001012     COMPUTE RAND-NUM = FUNCTION RANDOM(T-MS) * 100
+001020     PERFORM 1100-CHECK-FOR-BATCH-FILE THRU 1100-EXIT.
+001030 1000-EXIT.
+001040     EXIT.
+001050*
+001060*IF A BATCH MOVES FILE IS PRESENT, RUN UNATTENDED FROM IT
+001070 1100-CHECK-FOR-BATCH-FILE.
+001080     OPEN INPUT RPS-BATCH-INPUT
+001090     IF RPS-BATCH-STATUS = "00"
+001100         SET RPS-BATCH-MODE TO TRUE
+001110     END-IF.
+001120 1100-EXIT.
+001130     EXIT.
+001140*
+001150*=============================================================
+001160*4000-RUN-INTERACTIVE-MATCH - PLAY A MATCH OF N ROUNDS AND
+001170*SHOW THE FINAL SCORE
+001180*=============================================================
+001190 4000-RUN-INTERACTIVE-MATCH.
+001200     DISPLAY "How many rounds would you like to play?"
+001210     ACCEPT RPS-ROUNDS-REQUESTED
+001220     PERFORM 4100-PLAY-ROUND THRU 4100-EXIT
+001230         VARYING RPS-ROUND-COUNTER FROM 1 BY 1
+001240         UNTIL RPS-ROUND-COUNTER > RPS-ROUNDS-REQUESTED
+001250     PERFORM 4200-DISPLAY-MATCH-SUMMARY THRU 4200-EXIT.
+001260 4000-EXIT.
+001270     EXIT.
+001280*
+001290 4100-PLAY-ROUND.
+001300     DISPLAY "Round " RPS-ROUND-COUNTER " of " 
+001310         RPS-ROUNDS-REQUESTED
+001320     PERFORM 4110-PROMPT-FOR-CHOICE THRU 4110-EXIT
+001330     PERFORM 6000-COMPUTE-COMPUTER-CHOICE THRU 6000-EXIT
+001340     PERFORM 7000-JUDGE-ROUND THRU 7000-EXIT
+001350     DISPLAY "Computer chose " COMPUTER-CHOICE
+001360     DISPLAY RESULT.
+001370 4100-EXIT.
+001380     EXIT.
+001390*
+001400*4110/4120 - RE-PROMPT UNTIL PLAYER-CHOICE IS ONE OF THE
+001410*ENTRIES IN THE CHOICES TABLE
+001420 4110-PROMPT-FOR-CHOICE.
+001430     MOVE "N" TO RPS-VALID-SWITCH
+001440     PERFORM 4120-ACCEPT-AND-VALIDATE THRU 4120-EXIT
+001450         UNTIL RPS-CHOICE-VALID.
+001460 4110-EXIT.
+001470     EXIT.
+001480*
+001490 4120-ACCEPT-AND-VALIDATE.
+001500     DISPLAY "Pick rock, paper, scissors, lizard or spock"
+001510     ACCEPT PLAYER-CHOICE
+001520     PERFORM 6100-LOOKUP-PLAYER-CHOICE THRU 6100-EXIT
+001530     IF RPS-CHOICE-INVALID
+001540         DISPLAY "That is not a valid choice. Try again."
+001550     END-IF.
+001560 4120-EXIT.
+001570     EXIT.
+001580*
+001590 4200-DISPLAY-MATCH-SUMMARY.
+001600     DISPLAY "===================================="
+001610     DISPLAY "Wins  : " RPS-WIN-COUNT
+001620     DISPLAY "Losses: " RPS-LOSS-COUNT
+001630     DISPLAY "Ties  : " RPS-TIE-COUNT.
+001640 4200-EXIT.
+001650     EXIT.
+001660*
+001670*=============================================================
+001680*5000-RUN-BATCH-TOURNAMENT - READ ONE MOVE PER RECORD FROM
+001690*RPSMOVES AND WRITE A LINE-BY-LINE REPORT TO RPSRPT
+001700*=============================================================
+001710 5000-RUN-BATCH-TOURNAMENT.
+001720     OPEN OUTPUT RPS-REPORT
+001721     IF RPS-REPORT-STATUS NOT = "00"
+001722         DISPLAY "RANDOM-NUMBER: CANNOT OPEN REPORT, STATUS "
+001723             RPS-REPORT-STATUS
+001724     ELSE
+001730         PERFORM 5010-WRITE-REPORT-HEADER THRU 5010-EXIT
+001740         PERFORM 5020-READ-BATCH-RECORD THRU 5020-EXIT
+001750         PERFORM 5100-PROCESS-BATCH-RECORD THRU 5100-EXIT
+001760             UNTIL RPS-BATCH-EOF
+001770         PERFORM 5200-WRITE-REPORT-SUMMARY THRU 5200-EXIT
+001771         CLOSE RPS-REPORT
+001772     END-IF
+001780     CLOSE RPS-BATCH-INPUT.
+001800 5000-EXIT.
+001810     EXIT.
+001820*
+001830 5010-WRITE-REPORT-HEADER.
+001840     MOVE SPACES TO RPS-REPORT-RECORD
+001850     MOVE "ROCK-PAPER-SCISSORS-LIZARD-SPOCK TOURNAMENT"
+001860         TO RPS-REPORT-RECORD
+001870     WRITE RPS-REPORT-RECORD.
+001880 5010-EXIT.
+001890     EXIT.
+001900*
+001910 5020-READ-BATCH-RECORD.
+001920     READ RPS-BATCH-INPUT
+001930         AT END
+001940             SET RPS-BATCH-EOF TO TRUE
+001950         NOT AT END
+001960             ADD 1 TO RPS-BATCH-ROUND-COUNT
+001970             MOVE RPS-BATCH-RECORD TO PLAYER-CHOICE
+001980     END-READ.
+001990 5020-EXIT.
+002000     EXIT.
+002010*
+002020 5100-PROCESS-BATCH-RECORD.
+002030     PERFORM 6100-LOOKUP-PLAYER-CHOICE THRU 6100-EXIT
+002040     IF RPS-CHOICE-VALID
+002050         PERFORM 6000-COMPUTE-COMPUTER-CHOICE THRU 6000-EXIT
+002060         PERFORM 7000-JUDGE-ROUND THRU 7000-EXIT
+002070         PERFORM 5110-WRITE-REPORT-LINE THRU 5110-EXIT
+002080     ELSE
+002090         PERFORM 5120-WRITE-INVALID-LINE THRU 5120-EXIT
+002100     END-IF
+002110     PERFORM 5020-READ-BATCH-RECORD THRU 5020-EXIT.
+002120 5100-EXIT.
+002130     EXIT.
+002140*
+002150 5110-WRITE-REPORT-LINE.
+002160     MOVE SPACES TO RPS-REPORT-RECORD
+002170     STRING "ROUND " RPS-BATCH-ROUND-COUNT
+002180         ": PLAYER=" PLAYER-CHOICE
+002190         " COMPUTER=" COMPUTER-CHOICE " RESULT=" RESULT
+002200         DELIMITED BY SIZE INTO RPS-REPORT-RECORD
+002210     END-STRING
+002220     WRITE RPS-REPORT-RECORD.
+002230 5110-EXIT.
+002240     EXIT.
+002250*
+002260 5120-WRITE-INVALID-LINE.
+002270     MOVE SPACES TO RPS-REPORT-RECORD
+002280     STRING "ROUND " RPS-BATCH-ROUND-COUNT
+002290         ": INVALID MOVE " PLAYER-CHOICE
+002300         DELIMITED BY SIZE INTO RPS-REPORT-RECORD
+002310     END-STRING
+002320     WRITE RPS-REPORT-RECORD.
+002330 5120-EXIT.
+002340     EXIT.
+002350*
+002360 5200-WRITE-REPORT-SUMMARY.
+002370     MOVE SPACES TO RPS-REPORT-RECORD
+002380     WRITE RPS-REPORT-RECORD
+002390     MOVE SPACES TO RPS-REPORT-RECORD
+002400     STRING "TOTAL ROUNDS: " RPS-BATCH-ROUND-COUNT
+002410         DELIMITED BY SIZE INTO RPS-REPORT-RECORD
+002420     END-STRING
+002430     WRITE RPS-REPORT-RECORD
+002440     MOVE SPACES TO RPS-REPORT-RECORD
+002450     STRING "WINS: " RPS-WIN-COUNT " LOSSES: "
+002460         RPS-LOSS-COUNT " TIES: " RPS-TIE-COUNT
+002470         DELIMITED BY SIZE INTO RPS-REPORT-RECORD
+002480     END-STRING
+002490     WRITE RPS-REPORT-RECORD.
+002500 5200-EXIT.
+002510     EXIT.
+002520*
+002530*=============================================================
+002540*6000-COMPUTE-COMPUTER-CHOICE - PICK THE COMPUTER MOVE AT
+002550*RANDOM FROM THE CHOICES TABLE
+002560*=============================================================
+002570 6000-COMPUTE-COMPUTER-CHOICE.
+002590     COMPUTE RAND-NUM = FUNCTION RANDOM * 100
+002600     DIVIDE RAND-NUM BY RPS-CHOICE-COUNT GIVING BLAH
+002610         REMAINDER CHOICE-IND
+002620     MOVE CHOICE-IND TO COMPUTER-CHOICE-IDX
+002630     ADD 1 TO COMPUTER-CHOICE-IDX
+002640     MOVE CHOICE(COMPUTER-CHOICE-IDX) TO COMPUTER-CHOICE.
+002650 6000-EXIT.
+002660     EXIT.
+002670*
+002680*=============================================================
+002690*6100-LOOKUP-PLAYER-CHOICE - VALIDATE PLAYER-CHOICE AGAINST
+002700*THE CHOICES TABLE, SETTING RPS-CHOICE-VALID
+002710*=============================================================
+002720 6100-LOOKUP-PLAYER-CHOICE.
+002730     MOVE "N" TO RPS-VALID-SWITCH
+002740     PERFORM 6110-CHECK-ONE-ENTRY THRU 6110-EXIT
+002750         VARYING RPS-VALIDATE-INDEX FROM 1 BY 1
+002760         UNTIL RPS-VALIDATE-INDEX > RPS-CHOICE-COUNT
+002770             OR RPS-CHOICE-VALID.
+002780 6100-EXIT.
+002790     EXIT.
+002800*
+002810 6110-CHECK-ONE-ENTRY.
+002820     IF PLAYER-CHOICE = CHOICE(RPS-VALIDATE-INDEX)
+002830         SET RPS-CHOICE-VALID TO TRUE
+002850     END-IF.
+002860 6110-EXIT.
+002870     EXIT.
+002880*
+002890*=============================================================
+002900*7000-JUDGE-ROUND - SCORE PLAYER-CHOICE AGAINST
+002910*COMPUTER-CHOICE AND UPDATE THE RUNNING MATCH TOTALS
+002920*=============================================================
+002930 7000-JUDGE-ROUND.
+002940     MOVE "You lose!" TO RESULT
+002950     IF PLAYER-CHOICE = COMPUTER-CHOICE
+002960         MOVE "Tie!" TO RESULT
+002970     END-IF
+002980     IF PLAYER-CHOICE = ROCK AND COMPUTER-CHOICE = SCISSORS
+002990         MOVE "You win!" TO RESULT
+003000     END-IF
+003010     IF PLAYER-CHOICE = ROCK AND COMPUTER-CHOICE = LIZARD
+003020         MOVE "You win!" TO RESULT
+003030     END-IF
+003040     IF PLAYER-CHOICE = PAPER AND COMPUTER-CHOICE = ROCK
+003050         MOVE "You win!" TO RESULT
+003060     END-IF
+003070     IF PLAYER-CHOICE = PAPER AND COMPUTER-CHOICE = SPOCK
+003080         MOVE "You win!" TO RESULT
+003090     END-IF
+003100     IF PLAYER-CHOICE = SCISSORS AND COMPUTER-CHOICE = PAPER
+003110         MOVE "You win!" TO RESULT
+003120     END-IF
+003130     IF PLAYER-CHOICE = SCISSORS AND COMPUTER-CHOICE = LIZARD
+003140         MOVE "You win!" TO RESULT
+003150     END-IF
+003160     IF PLAYER-CHOICE = LIZARD AND COMPUTER-CHOICE = SPOCK
+003170         MOVE "You win!" TO RESULT
+003180     END-IF
+003190     IF PLAYER-CHOICE = LIZARD AND COMPUTER-CHOICE = PAPER
+003200         MOVE "You win!" TO RESULT
+003210     END-IF
+003220     IF PLAYER-CHOICE = SPOCK AND COMPUTER-CHOICE = SCISSORS
+003230         MOVE "You win!" TO RESULT
+003240     END-IF
+003250     IF PLAYER-CHOICE = SPOCK AND COMPUTER-CHOICE = ROCK
+003260         MOVE "You win!" TO RESULT
+003270     END-IF
+003280     PERFORM 7100-UPDATE-SCORE THRU 7100-EXIT.
+003290 7000-EXIT.
+003300     EXIT.
+003310*
+003320 7100-UPDATE-SCORE.
+003330     IF RESULT = "You win!"
+003340         ADD 1 TO RPS-WIN-COUNT
+003350     END-IF
+003360     IF RESULT = "You lose!"
+003370         ADD 1 TO RPS-LOSS-COUNT
+003380     END-IF
+003390     IF RESULT = "Tie!"
+003400         ADD 1 TO RPS-TIE-COUNT
+003410     END-IF.
+003420 7100-EXIT.
+003430     EXIT.
