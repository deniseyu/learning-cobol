@@ -1,19 +1,113 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(30).
-       01 YEAR PIC X(4) VALUE '2018'.
-       01 USERNAME PIC X(30).
-
-PROCEDURE DIVISION.
-       A000-FIRST-PARA.
-           DISPLAY 'Hello PLIBMTTBHGATY!!'.
-           MOVE 'Denise' TO WS-NAME.
-           DISPLAY "My name is "WS-NAME.
-           DISPLAY "The year is "YEAR.
-           DISPLAY "And I am writing COBOL.".
-           DISPLAY "Who are you?".
-           ACCEPT USERNAME.
-           DISPLAY "Hello, "USERNAME.
-    STOP RUN.
+000010*IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. HELLO-WORLD.
+000040 AUTHOR. SOCRATESUK.
+000050 INSTALLATION. SYSTEMS DEVELOPMENT.
+000060 DATE-WRITTEN. 01/03/2018.
+000070 DATE-COMPILED.
+000080*
+000090*MODIFICATION HISTORY
+000100*  DATE       INIT DESCRIPTION
+000110*  ---------- ---- ------------------------------------
+000120*  2026-08-09 DEV  YEAR NOW TAKEN FROM THE SYSTEM CLOCK.
+000130*  2026-08-09 DEV  RE-PROMPT ON A BLANK USERNAME.
+000140*  2026-08-09 DEV  GREETINGS LOGGED TO GREETLOG.
+000150*
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT GREET-LOG ASSIGN TO "GREETLOG"
+000200         ORGANIZATION IS LINE SEQUENTIAL
+000210         FILE STATUS IS GRT-LOG-STATUS.
+000220*
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  GREET-LOG
+000260     RECORDING MODE IS F.
+000270 01  GREET-LOG-RECORD.
+000280     05  GRT-LOG-TIMESTAMP    PIC X(14).
+000290     05  FILLER               PIC X(02) VALUE SPACES.
+000300     05  GRT-LOG-USERNAME     PIC X(30).
+000310*
+000320 WORKING-STORAGE SECTION.
+000330 01  GRT-LOG-STATUS        PIC X(02) VALUE SPACES.
+000340 01  WS-NAME                PIC A(30).
+000350 01  YEAR                   PIC X(04) VALUE "2018".
+000360 01  USERNAME                PIC X(30).
+000370*
+000380*CURRENT DATE/TIME, USED TO SET YEAR AND STAMP THE LOG
+000390 01  GRT-CURRENT-DATE.
+000400     05  GRT-CCYY               PIC 9(04).
+000410     05  GRT-MM                 PIC 9(02).
+000420     05  GRT-DD                 PIC 9(02).
+000430 01  GRT-CURRENT-TIME.
+000440     05  GRT-HH                 PIC 9(02).
+000450     05  GRT-MI                 PIC 9(02).
+000460     05  GRT-SS                 PIC 9(02).
+000470     05  GRT-MS                 PIC 9(02).
+000480*
+000490 PROCEDURE DIVISION.
+000500*
+000510*=============================================================
+000520*0000-MAINLINE - GREET THE USER AND RECORD THE INTERACTION
+000530*=============================================================
+000540 0000-MAINLINE.
+000550     DISPLAY 'Hello PLIBMTTBHGATY!!'
+000560     MOVE 'Denise' TO WS-NAME
+000570     DISPLAY "My name is " WS-NAME
+000580     PERFORM 1000-SET-CURRENT-YEAR THRU 1000-EXIT
+000590     DISPLAY "The year is " YEAR
+000600     DISPLAY "And I am writing COBOL."
+000610     PERFORM 2000-PROMPT-FOR-USERNAME THRU 2000-EXIT
+000620     DISPLAY "Hello, " USERNAME
+000630     PERFORM 3000-LOG-GREETING THRU 3000-EXIT
+000640     GOBACK.
+000650*
+000660*SET YEAR FROM THE SYSTEM CLOCK - SEE RANDOM-NUMBER FOR THE
+000670*SAME ACCEPT ... FROM ... IDIOM USED AGAINST THE TIME
+000680 1000-SET-CURRENT-YEAR.
+000690     ACCEPT GRT-CURRENT-DATE FROM DATE YYYYMMDD
+000700     MOVE GRT-CCYY TO YEAR.
+000710 1000-EXIT.
+000720     EXIT.
+000730*
+000740*=============================================================
+000750*2000-PROMPT-FOR-USERNAME - RE-PROMPT UNTIL NON-BLANK
+000760*=============================================================
+000770 2000-PROMPT-FOR-USERNAME.
+000780     MOVE SPACES TO USERNAME
+000790     PERFORM 2100-ACCEPT-USERNAME THRU 2100-EXIT
+000800         UNTIL USERNAME NOT = SPACES.
+000810 2000-EXIT.
+000820     EXIT.
+000830*
+000840 2100-ACCEPT-USERNAME.
+000850     DISPLAY "Who are you?"
+000860     ACCEPT USERNAME
+000870     IF USERNAME = SPACES
+000880         DISPLAY "Please enter a name."
+000890     END-IF.
+000900 2100-EXIT.
+000910     EXIT.
+000920*
+000930*=============================================================
+000940*3000-LOG-GREETING - APPEND USERNAME AND TIMESTAMP TO THE
+000950*AUDIT LOG SO WE CAN SEE USAGE HISTORY FOR THIS PROGRAM
+000960*=============================================================
+000970 3000-LOG-GREETING.
+000980     ACCEPT GRT-CURRENT-DATE FROM DATE YYYYMMDD
+000990     ACCEPT GRT-CURRENT-TIME FROM TIME
+001000     OPEN EXTEND GREET-LOG
+001010     IF GRT-LOG-STATUS NOT = "00"
+001020         OPEN OUTPUT GREET-LOG
+001030     END-IF
+001040     MOVE SPACES TO GREET-LOG-RECORD
+001050     STRING GRT-CURRENT-DATE DELIMITED BY SIZE
+001060         GRT-CURRENT-TIME(1:6) DELIMITED BY SIZE
+001070         INTO GRT-LOG-TIMESTAMP
+001080     END-STRING
+001090     MOVE USERNAME TO GRT-LOG-USERNAME
+001100     WRITE GREET-LOG-RECORD
+001110     CLOSE GREET-LOG.
+001120 3000-EXIT.
+001130     EXIT.
