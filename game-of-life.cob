@@ -1,83 +1,576 @@
-       identification division.
-       program-id. game-of-life.
-       author. socratesUK.
-       data division.
-       working-storage section.
-       01 dimension pic 9(2) value 10.
-       01 old-world.
-         05 old-rows occurs 10 times.
-           10 old-columns occurs 10 times.
-             15 pic 9 value 0.
-       01 new-world.
-         05 new-rows occurs 10 times.
-           10 new-columns occurs 10 times.
-             15 pic 9 value 0.
-       01 row-counter pic 9(2) value 1.
-       01 column-counter pic 9(2) value 1.
-       01 neighbours pic 9.
-       procedure division.
-           move 1 to old-columns(4,4).
-           move 1 to old-columns(5,4).
-           move 1 to old-columns(6,4).
-
-           perform iterate-rows.
-           perform print-world.
-       stop run.
-
-       print-world.
-           display '---- BEFORE ----'
-           perform display-old-row varying row-counter from 1 by 1 until row-counter > dimension.
-           display '---- AFTER ----'
-           perform display-new-row varying row-counter from 1 by 1 until row-counter > dimension.
-       display-old-row.
-           display old-rows(row-counter).
-       display-new-row.
-           display new-rows(row-counter).
-
-       iterate-rows.
-           perform iterate-columns varying row-counter from 1 by 1 until row-counter > dimension.
-       iterate-columns.
-           perform check-neighbours varying column-counter from 1 by 1 until column-counter > dimension.
-       check-neighbours.
-           move 0 to neighbours.
-           if old-columns(row-counter - 1, column-counter - 1) = 1 then
-             add 1 to neighbours
-           end-if
-           if old-columns(row-counter - 1, column-counter) = 1 then
-             add 1 to neighbours
-           end-if
-           if old-columns(row-counter - 1, column-counter + 1) = 1 then
-             add 1 to neighbours
-           end-if
-
-           if old-columns(row-counter + 1, column-counter + 1) = 1 then
-             add 1 to neighbours
-           end-if
-           if old-columns(row-counter + 1, column-counter) = 1 then
-             add 1 to neighbours
-           end-if
-           if old-columns(row-counter + 1, column-counter - 1) = 1 then
-             add 1 to neighbours
-           end-if
-
-           if old-columns(row-counter, column-counter + 1) = 1 then
-             add 1 to neighbours
-           end-if
-           if old-columns(row-counter, column-counter - 1) = 1 then
-             add 1 to neighbours
-           end-if
-
-           if neighbours < 2 then
-             move 0 to new-columns(row-counter, column-counter)
-           end-if
-           if neighbours = 2 or neighbours = 3 and
-             old-columns(row-counter, column-counter) = 1 then
-             move 1 to new-columns(row-counter, column-counter)
-           end-if
-           if old-columns(row-counter, column-counter) = 0 and
-             neighbours = 3 then
-             move 1 to new-columns(row-counter, column-counter)
-           end-if
-           if neighbours > 3 then
-             move 0 to new-columns(row-counter, column-counter)
-           end-if.
+000010*IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. GAME-OF-LIFE.
+000040 AUTHOR. SOCRATESUK.
+000050 INSTALLATION. SYSTEMS DEVELOPMENT.
+000060 DATE-WRITTEN. 01/03/2018.
+000070 DATE-COMPILED.
+000080*
+000090*MODIFICATION HISTORY
+000100*  DATE       INIT DESCRIPTION
+000110*  ---------- ---- ------------------------------------
+000120*  2026-08-09 DEV  CONFIGURABLE BOARD SIZE FROM GOLCTL.
+000130*  2026-08-09 DEV  MULTI-GENERATION RUNS FROM GOLCTL.
+000140*  2026-08-09 DEV  SEED PATTERN LOADED FROM GOLSEED FILE.
+000150*  2026-08-09 DEV  GENERATIONS WRITTEN TO A DATED FILE.
+000160*  2026-08-09 DEV  DEAD/TOROIDAL BORDER MODE FOR EDGES.
+000170*  2026-08-09 DEV  POPULATION SUMMARY EACH GENERATION.
+000180*  2026-08-09 DEV  CHECKPOINT/RESTART FOR LONG RUNS.
+000181*  2026-08-09 DEV  FIXED CHECKPOINT RESTORE TO FALL BACK TO
+000182*                  THE SEED ON A BAD/SHORT CHECKPOINT, AND TO
+000183*                  EXTEND (NOT TRUNCATE) THE OUTPUT FILE AND
+000184*                  CHECK FILE STATUS ON RESTART/CHECKPOINT I-O.
+000185*  2026-08-09 DEV  CLEAR GOL-HEADING-LINE BEFORE EACH STRING IN
+000186*                  4000-PRINT-GENERATION - IT WAS LEFT AT ITS
+000187*                  UNINITIALIZED LOW-VALUES PAST THE STRUNG
+000188*                  TEXT, WHICH FAILED THE WRITE TO GOLOUT.
+000190*
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT GOL-CONTROL ASSIGN TO "GOLCTL"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS GOL-CTL-STATUS.
+000260     SELECT GOL-SEED ASSIGN TO "GOLSEED"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS GOL-SEED-STATUS.
+000290     SELECT GOL-OUTPUT ASSIGN DYNAMIC GOL-OUTPUT-FILENAME
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS GOL-OUTPUT-STATUS.
+000320     SELECT GOL-CHECKPOINT ASSIGN TO "GOLCKPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS GOL-CKPT-STATUS.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  GOL-CONTROL
+000390     RECORDING MODE IS F.
+000400 01  GOL-CONTROL-RECORD.
+000410     05  GOL-CTL-DIMENSION      PIC 9(03).
+000420     05  GOL-CTL-GENERATIONS    PIC 9(05).
+000430     05  GOL-CTL-BORDER-MODE    PIC X(01).
+000440     05  GOL-CTL-RESTART-FLAG   PIC X(01).
+000450     05  GOL-CTL-CHECKPOINT-INT PIC 9(05).
+000460*
+000470 FD  GOL-SEED
+000480     RECORDING MODE IS F.
+000490 01  GOL-SEED-RECORD.
+000500     05  GOL-SEED-ROW           PIC 9(03).
+000510     05  GOL-SEED-COL           PIC 9(03).
+000520*
+000530 FD  GOL-OUTPUT
+000540     RECORDING MODE IS F.
+000550 01  GOL-OUTPUT-RECORD      PIC X(132).
+000560*
+000570 FD  GOL-CHECKPOINT
+000580     RECORDING MODE IS F.
+000590 01  GOL-CKPT-FILE-RECORD   PIC X(060).
+000600*
+000610 WORKING-STORAGE SECTION.
+000620*FILE STATUS AND SWITCHES
+000630 01  GOL-CTL-STATUS          PIC X(02) VALUE SPACES.
+000640 01  GOL-SEED-STATUS         PIC X(02) VALUE SPACES.
+000650 01  GOL-EOF-SWITCH          PIC X(01) VALUE "N".
+000660     88  GOL-EOF                 VALUE "Y".
+000670     88  GOL-NOT-EOF             VALUE "N".
+000680 01  GOL-OUTPUT-STATUS       PIC X(02) VALUE SPACES.
+000690 01  GOL-CKPT-STATUS         PIC X(02) VALUE SPACES.
+000691 01  GOL-CKPT-VALID-SWITCH   PIC X(01) VALUE "Y".
+000692     88  GOL-CKPT-VALID          VALUE "Y".
+000693     88  GOL-CKPT-INVALID        VALUE "N".
+000700*
+000710*RUN PARAMETERS, LOADED FROM THE GOLCTL CONTROL FILE
+000720 01  GOL-MAX-DIMENSION       PIC 9(03) VALUE 050.
+000730 01  GOL-DIMENSION           PIC 9(03) VALUE 010.
+000740 01  GOL-GENERATIONS         PIC 9(05) VALUE 00001.
+000750 01  GOL-BORDER-MODE         PIC X(01) VALUE "D".
+000760     88  GOL-BORDER-DEAD         VALUE "D".
+000770     88  GOL-BORDER-TOROIDAL     VALUE "T".
+000780 01  GOL-RESTART-FLAG        PIC X(01) VALUE "N".
+000790     88  GOL-RESTART-YES         VALUE "Y".
+000800     88  GOL-RESTART-NO          VALUE "N".
+000810 01  GOL-CHECKPOINT-INTERVAL PIC 9(05) VALUE 00000.
+000820*
+000830*THE WORLD - FIXED AT MAX SIZE, ONLY 1..GOL-DIMENSION USED
+000840 01  OLD-WORLD.
+000850     05  OLD-ROWS OCCURS 50 TIMES.
+000860         10  OLD-COLUMNS OCCURS 50 TIMES PIC 9 VALUE 0.
+000870 01  NEW-WORLD.
+000880     05  NEW-ROWS OCCURS 50 TIMES.
+000890         10  NEW-COLUMNS OCCURS 50 TIMES PIC 9 VALUE 0.
+000900*
+000910*NEIGHBOUR OFFSET TABLE - THE EIGHT CELLS AROUND A CELL
+000920 01  GOL-NEIGHBOUR-OFFSETS.
+000930     05  GOL-OFFSET OCCURS 8 TIMES.
+000940         10  GOL-OFFSET-DR PIC S9.
+000950         10  GOL-OFFSET-DC PIC S9.
+000960*
+000970*WORKING COUNTERS AND ACCUMULATORS
+000980 01  GOL-ROW-COUNTER         PIC 9(03) VALUE 1.
+000990 01  GOL-COLUMN-COUNTER      PIC 9(03) VALUE 1.
+001000 01  GOL-OFFSET-INDEX        PIC 9(01) VALUE 1.
+001010 01  GOL-NEIGHBOURS          PIC 9(01) VALUE 0.
+001020 01  GOL-NEIGHBOUR-ROW       PIC S9(03) VALUE 0.
+001030 01  GOL-NEIGHBOUR-COL       PIC S9(03) VALUE 0.
+001040 01  GOL-GEN-COUNTER         PIC 9(05) VALUE 1.
+001050 01  GOL-START-GENERATION    PIC 9(05) VALUE 1.
+001060 01  GOL-LIVE-BEFORE         PIC 9(05) VALUE 0.
+001070 01  GOL-LIVE-AFTER          PIC 9(05) VALUE 0.
+001080 01  GOL-BIRTHS              PIC 9(05) VALUE 0.
+001090 01  GOL-DEATHS              PIC 9(05) VALUE 0.
+001100 01  GOL-CKPT-QUOTIENT       PIC 9(05) VALUE 0.
+001110 01  GOL-CKPT-REMAINDER      PIC 9(05) VALUE 0.
+001120*
+001130*DATED OUTPUT FILE NAME - GOLOUT.CCYYMMDD.TXT
+001140 01  GOL-CURRENT-DATE.
+001150     05  GOL-CURRENT-CCYY        PIC 9(04).
+001160     05  GOL-CURRENT-MM          PIC 9(02).
+001170     05  GOL-CURRENT-DD          PIC 9(02).
+001180 01  GOL-OUTPUT-FILENAME     PIC X(40) VALUE SPACES.
+001190*
+001200*CHECKPOINT RECORD LAYOUTS - HEADER AND GRID ROW SHARE ONE
+001210*60 BYTE WORK AREA, DISTINGUISHED BY GOL-CKPT-*-TYPE
+001220 01  GOL-CKPT-WORK-AREA      PIC X(60).
+001230 01  GOL-CKPT-HEADER REDEFINES GOL-CKPT-WORK-AREA.
+001240     05  GOL-CKPT-H-TYPE         PIC X(01).
+001250     05  GOL-CKPT-H-GENERATION   PIC 9(05).
+001260     05  GOL-CKPT-H-DIMENSION    PIC 9(03).
+001270     05  GOL-CKPT-H-BORDER-MODE  PIC X(01).
+001280     05  FILLER                  PIC X(50).
+001290 01  GOL-CKPT-ROW REDEFINES GOL-CKPT-WORK-AREA.
+001300     05  GOL-CKPT-R-TYPE         PIC X(01).
+001310     05  GOL-CKPT-R-DATA         PIC X(50).
+001320     05  FILLER                  PIC X(09).
+001330*
+001340*PRINT LINE WORK AREAS
+001350 01  GOL-HEADING-LINE        PIC X(40).
+001360 01  GOL-SUM-BEFORE-LINE.
+001370     05  FILLER PIC X(22) VALUE
+001380         "LIVE CELLS BEFORE   : ".
+001390     05  GOL-SUM-BEFORE-LINE-VAL PIC ZZZZ9.
+001400 01  GOL-SUM-AFTER-LINE.
+001410     05  FILLER PIC X(22) VALUE
+001420         "LIVE CELLS AFTER    : ".
+001430     05  GOL-SUM-AFTER-LINE-VAL PIC ZZZZ9.
+001440 01  GOL-SUM-BIRTHS-LINE.
+001450     05  FILLER PIC X(22) VALUE
+001460         "BIRTHS              : ".
+001470     05  GOL-SUM-BIRTHS-LINE-VAL PIC ZZZZ9.
+001480 01  GOL-SUM-DEATHS-LINE.
+001490     05  FILLER PIC X(22) VALUE
+001500         "DEATHS              : ".
+001510     05  GOL-SUM-DEATHS-LINE-VAL PIC ZZZZ9.
+001520*
+001530 PROCEDURE DIVISION.
+001540*
+001550*=============================================================
+001560*0000-MAINLINE - CONTROLS THE OVERALL SIMULATION FLOW
+001570*=============================================================
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001600     PERFORM 2000-LOAD-STARTING-STATE THRU 2000-EXIT
+001610     PERFORM 3000-RUN-SIMULATION THRU 3000-EXIT
+001620     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001630     GOBACK.
+001640*
+001650*=============================================================
+001660*1000-INITIALIZE - READ RUN PARAMETERS, OPEN OUTPUT FILE
+001670*=============================================================
+001680 1000-INITIALIZE.
+001690     OPEN INPUT GOL-CONTROL
+001700     IF GOL-CTL-STATUS NOT = "00"
+001710         DISPLAY "GAME-OF-LIFE: NO GOLCTL, USING DEFAULTS"
+001720     ELSE
+001730         READ GOL-CONTROL
+001740             NOT AT END
+001750                 MOVE GOL-CTL-DIMENSION TO GOL-DIMENSION
+001760                 MOVE GOL-CTL-GENERATIONS TO GOL-GENERATIONS
+001770                 MOVE GOL-CTL-BORDER-MODE TO GOL-BORDER-MODE
+001780                 MOVE GOL-CTL-RESTART-FLAG TO GOL-RESTART-FLAG
+001790                 MOVE GOL-CTL-CHECKPOINT-INT
+001800                     TO GOL-CHECKPOINT-INTERVAL
+001810         END-READ
+001820         CLOSE GOL-CONTROL
+001830     END-IF
+001840     IF GOL-DIMENSION > GOL-MAX-DIMENSION
+001850         MOVE GOL-MAX-DIMENSION TO GOL-DIMENSION
+001860     END-IF
+001870     IF GOL-DIMENSION = 0
+001880         MOVE 10 TO GOL-DIMENSION
+001890     END-IF
+001900     IF GOL-GENERATIONS = 0
+001910         MOVE 1 TO GOL-GENERATIONS
+001920     END-IF
+001930     PERFORM 1100-BUILD-OFFSET-TABLE THRU 1100-EXIT
+001940     ACCEPT GOL-CURRENT-DATE FROM DATE YYYYMMDD
+001950     STRING "GOLOUT." DELIMITED BY SIZE
+001960         GOL-CURRENT-CCYY DELIMITED BY SIZE
+001970         GOL-CURRENT-MM DELIMITED BY SIZE
+001980         GOL-CURRENT-DD DELIMITED BY SIZE
+001990         ".TXT" DELIMITED BY SIZE
+002000         INTO GOL-OUTPUT-FILENAME
+002001     END-STRING
+002002     IF GOL-RESTART-YES
+002003         OPEN EXTEND GOL-OUTPUT
+002004         IF GOL-OUTPUT-STATUS NOT = "00"
+002005             OPEN OUTPUT GOL-OUTPUT
+002006         END-IF
+002007     ELSE
+002008         OPEN OUTPUT GOL-OUTPUT
+002009     END-IF
+002010     IF GOL-OUTPUT-STATUS NOT = "00"
+002011         DISPLAY "GAME-OF-LIFE: CANNOT OPEN OUTPUT, STATUS "
+002012             GOL-OUTPUT-STATUS
+002013         MOVE 16 TO RETURN-CODE
+002014         GOBACK
+002015     END-IF.
+002030 1000-EXIT.
+002040     EXIT.
+002050*
+002060*BUILD THE EIGHT NEIGHBOUR (ROW,COL) OFFSET PAIRS
+002070 1100-BUILD-OFFSET-TABLE.
+002080     MOVE -1 TO GOL-OFFSET-DR(1)
+002090     MOVE -1 TO GOL-OFFSET-DC(1)
+002100     MOVE -1 TO GOL-OFFSET-DR(2)
+002110     MOVE  0 TO GOL-OFFSET-DC(2)
+002120     MOVE -1 TO GOL-OFFSET-DR(3)
+002130     MOVE  1 TO GOL-OFFSET-DC(3)
+002140     MOVE  0 TO GOL-OFFSET-DR(4)
+002150     MOVE -1 TO GOL-OFFSET-DC(4)
+002160     MOVE  0 TO GOL-OFFSET-DR(5)
+002170     MOVE  1 TO GOL-OFFSET-DC(5)
+002180     MOVE  1 TO GOL-OFFSET-DR(6)
+002190     MOVE -1 TO GOL-OFFSET-DC(6)
+002200     MOVE  1 TO GOL-OFFSET-DR(7)
+002210     MOVE  0 TO GOL-OFFSET-DC(7)
+002220     MOVE  1 TO GOL-OFFSET-DR(8)
+002230     MOVE  1 TO GOL-OFFSET-DC(8).
+002240 1100-EXIT.
+002250     EXIT.
+002260*
+002270*=============================================================
+002280*2000-LOAD-STARTING-STATE - RESUME FROM CHECKPOINT OR SEED
+002290*=============================================================
+002300 2000-LOAD-STARTING-STATE.
+002310     INITIALIZE OLD-WORLD
+002320     IF GOL-RESTART-YES
+002330         PERFORM 2100-RESTORE-CHECKPOINT THRU 2100-EXIT
+002340     ELSE
+002350         MOVE 1 TO GOL-START-GENERATION
+002360         PERFORM 2200-LOAD-SEED THRU 2200-EXIT
+002370     END-IF.
+002380 2000-EXIT.
+002390     EXIT.
+002400*
+002410 2100-RESTORE-CHECKPOINT.
+002420     OPEN INPUT GOL-CHECKPOINT
+002430     IF GOL-CKPT-STATUS NOT = "00"
+002440         DISPLAY "GAME-OF-LIFE: NO CHECKPOINT, USING SEED"
+002450         MOVE 1 TO GOL-START-GENERATION
+002460         PERFORM 2200-LOAD-SEED THRU 2200-EXIT
+002470     ELSE
+002480         SET GOL-CKPT-VALID TO TRUE
+002481         READ GOL-CHECKPOINT
+002490             AT END
+002500                 DISPLAY "GAME-OF-LIFE: EMPTY CHECKPOINT FILE"
+002501                 SET GOL-CKPT-INVALID TO TRUE
+002510         END-READ
+002511         IF GOL-CKPT-VALID
+002520             MOVE GOL-CKPT-FILE-RECORD TO GOL-CKPT-WORK-AREA
+002530             MOVE GOL-CKPT-H-GENERATION TO GOL-START-GENERATION
+002540             MOVE GOL-CKPT-H-DIMENSION TO GOL-DIMENSION
+002550             MOVE GOL-CKPT-H-BORDER-MODE TO GOL-BORDER-MODE
+002560             ADD 1 TO GOL-START-GENERATION
+002570             PERFORM 2110-RESTORE-ROW THRU 2110-EXIT
+002580                 VARYING GOL-ROW-COUNTER FROM 1 BY 1
+002590                 UNTIL GOL-ROW-COUNTER > GOL-DIMENSION
+002591                     OR GOL-CKPT-INVALID
+002592         END-IF
+002600         CLOSE GOL-CHECKPOINT
+002601         IF GOL-CKPT-INVALID
+002602             DISPLAY "GAME-OF-LIFE: CKPT UNUSABLE, USING SEED"
+002603             INITIALIZE OLD-WORLD
+002604             MOVE 1 TO GOL-START-GENERATION
+002605             PERFORM 2200-LOAD-SEED THRU 2200-EXIT
+002606         END-IF
+002610     END-IF.
+002620 2100-EXIT.
+002630     EXIT.
+002640*
+002650 2110-RESTORE-ROW.
+002660     READ GOL-CHECKPOINT
+002670         AT END
+002680             DISPLAY "GAME-OF-LIFE: CHECKPOINT SHORT OF ROWS"
+002681             SET GOL-CKPT-INVALID TO TRUE
+002690         NOT AT END
+002710             MOVE GOL-CKPT-FILE-RECORD TO GOL-CKPT-WORK-AREA
+002720             MOVE GOL-CKPT-R-DATA TO OLD-ROWS(GOL-ROW-COUNTER)
+002725     END-READ.
+002730 2110-EXIT.
+002740     EXIT.
+002750*
+002760*LOAD THE SEED PATTERN - ONE LIVE CELL (ROW,COL) PER RECORD
+002770 2200-LOAD-SEED.
+002780     SET GOL-NOT-EOF TO TRUE
+002790     OPEN INPUT GOL-SEED
+002800     IF GOL-SEED-STATUS NOT = "00"
+002810         DISPLAY "GAME-OF-LIFE: NO SEED FILE, STARTING BLANK"
+002820     ELSE
+002830         PERFORM 2210-READ-SEED-RECORD THRU 2210-EXIT
+002840             UNTIL GOL-EOF
+002850         CLOSE GOL-SEED
+002860     END-IF.
+002870 2200-EXIT.
+002880     EXIT.
+002890*
+002900 2210-READ-SEED-RECORD.
+002910     READ GOL-SEED
+002920         AT END
+002930             SET GOL-EOF TO TRUE
+002940         NOT AT END
+002950             IF GOL-SEED-ROW >= 1 AND
+002960                 GOL-SEED-ROW <= GOL-DIMENSION AND
+002970                 GOL-SEED-COL >= 1 AND
+002980                 GOL-SEED-COL <= GOL-DIMENSION
+002990                 MOVE 1 TO
+003000                     OLD-COLUMNS(GOL-SEED-ROW, GOL-SEED-COL)
+003010             END-IF
+003020     END-READ.
+003030 2210-EXIT.
+003040     EXIT.
+003050*
+003060*=============================================================
+003070*3000-RUN-SIMULATION - ADVANCE GOL-GENERATIONS TIMES
+003080*=============================================================
+003090 3000-RUN-SIMULATION.
+003100     PERFORM 3100-RUN-ONE-GENERATION THRU 3100-EXIT
+003110         VARYING GOL-GEN-COUNTER FROM GOL-START-GENERATION BY 1
+003120         UNTIL GOL-GEN-COUNTER > GOL-GENERATIONS.
+003130 3000-EXIT.
+003140     EXIT.
+003150*
+003160 3100-RUN-ONE-GENERATION.
+003170     PERFORM 3200-ITERATE-ROWS THRU 3200-EXIT
+003180     PERFORM 4000-PRINT-GENERATION THRU 4000-EXIT
+003190     PERFORM 5000-POPULATION-SUMMARY THRU 5000-EXIT
+003200     IF GOL-CHECKPOINT-INTERVAL > 0
+003210         DIVIDE GOL-GEN-COUNTER BY GOL-CHECKPOINT-INTERVAL
+003220             GIVING GOL-CKPT-QUOTIENT
+003230             REMAINDER GOL-CKPT-REMAINDER
+003240         IF GOL-CKPT-REMAINDER = 0
+003250             PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+003260         END-IF
+003270     END-IF
+003280     MOVE NEW-WORLD TO OLD-WORLD.
+003290 3100-EXIT.
+003300     EXIT.
+003310*
+003320*ITERATE EVERY CELL, COMPUTE NEXT STATE, TALLY POPULATION
+003330 3200-ITERATE-ROWS.
+003340     INITIALIZE NEW-WORLD
+003350     MOVE 0 TO GOL-LIVE-BEFORE
+003360     MOVE 0 TO GOL-LIVE-AFTER
+003370     MOVE 0 TO GOL-BIRTHS
+003380     MOVE 0 TO GOL-DEATHS
+003390     PERFORM 3210-ITERATE-COLUMNS THRU 3210-EXIT
+003400         VARYING GOL-ROW-COUNTER FROM 1 BY 1
+003410         UNTIL GOL-ROW-COUNTER > GOL-DIMENSION.
+003420 3200-EXIT.
+003430     EXIT.
+003440*
+003450 3210-ITERATE-COLUMNS.
+003460     PERFORM 3220-CHECK-NEIGHBOURS THRU 3220-EXIT
+003470         VARYING GOL-COLUMN-COUNTER FROM 1 BY 1
+003480         UNTIL GOL-COLUMN-COUNTER > GOL-DIMENSION.
+003490 3210-EXIT.
+003500     EXIT.
+003510*
+003520 3220-CHECK-NEIGHBOURS.
+003530     MOVE 0 TO GOL-NEIGHBOURS
+003540     PERFORM 3230-COUNT-NEIGHBOUR THRU 3230-EXIT
+003550         VARYING GOL-OFFSET-INDEX FROM 1 BY 1
+003560         UNTIL GOL-OFFSET-INDEX > 8
+003570     IF OLD-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER) = 1
+003580         ADD 1 TO GOL-LIVE-BEFORE
+003590     END-IF
+003600     IF GOL-NEIGHBOURS < 2
+003610         MOVE 0 TO
+003620             NEW-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER)
+003630     END-IF
+003640     IF OLD-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER) = 1 AND
+003650         (GOL-NEIGHBOURS = 2 OR GOL-NEIGHBOURS = 3)
+003660         MOVE 1 TO
+003670             NEW-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER)
+003680     END-IF
+003690     IF OLD-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER) = 0
+003700         AND GOL-NEIGHBOURS = 3
+003710         MOVE 1 TO
+003720             NEW-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER)
+003730     END-IF
+003740     IF GOL-NEIGHBOURS > 3
+003750         MOVE 0 TO
+003760             NEW-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER)
+003770     END-IF
+003780     IF NEW-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER) = 1
+003790         ADD 1 TO GOL-LIVE-AFTER
+003800         IF OLD-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER) = 0
+003810             ADD 1 TO GOL-BIRTHS
+003820         END-IF
+003830     ELSE
+003840         IF OLD-COLUMNS(GOL-ROW-COUNTER GOL-COLUMN-COUNTER) = 1
+003850             ADD 1 TO GOL-DEATHS
+003860         END-IF
+003870     END-IF.
+003880 3220-EXIT.
+003890     EXIT.
+003900*
+003910*EXAMINE ONE OF THE EIGHT NEIGHBOURING CELLS, APPLYING THE
+003920*DEAD-EDGE OR TOROIDAL WRAPAROUND BORDER RULE
+003930 3230-COUNT-NEIGHBOUR.
+003940     COMPUTE GOL-NEIGHBOUR-ROW =
+003950         GOL-ROW-COUNTER + GOL-OFFSET-DR(GOL-OFFSET-INDEX)
+003960     COMPUTE GOL-NEIGHBOUR-COL =
+003970         GOL-COLUMN-COUNTER + GOL-OFFSET-DC(GOL-OFFSET-INDEX)
+003980     IF GOL-BORDER-TOROIDAL
+003990         IF GOL-NEIGHBOUR-ROW < 1
+004000             ADD GOL-DIMENSION TO GOL-NEIGHBOUR-ROW
+004010         END-IF
+004020         IF GOL-NEIGHBOUR-ROW > GOL-DIMENSION
+004030             SUBTRACT GOL-DIMENSION FROM GOL-NEIGHBOUR-ROW
+004040         END-IF
+004050         IF GOL-NEIGHBOUR-COL < 1
+004060             ADD GOL-DIMENSION TO GOL-NEIGHBOUR-COL
+004070         END-IF
+004080         IF GOL-NEIGHBOUR-COL > GOL-DIMENSION
+004090             SUBTRACT GOL-DIMENSION FROM GOL-NEIGHBOUR-COL
+004100         END-IF
+004110     END-IF
+004120     IF GOL-NEIGHBOUR-ROW >= 1 AND
+004130         GOL-NEIGHBOUR-ROW <= GOL-DIMENSION AND
+004140         GOL-NEIGHBOUR-COL >= 1 AND
+004150         GOL-NEIGHBOUR-COL <= GOL-DIMENSION
+004160         IF OLD-COLUMNS(GOL-NEIGHBOUR-ROW GOL-NEIGHBOUR-COL) = 1
+004170             ADD 1 TO GOL-NEIGHBOURS
+004180         END-IF
+004190     END-IF.
+004200 3230-EXIT.
+004210     EXIT.
+004220*
+004230*=============================================================
+004240*4000-PRINT-GENERATION - DISPLAY AND PERSIST BEFORE/AFTER
+004250*=============================================================
+004260 4000-PRINT-GENERATION.
+004261     MOVE SPACES TO GOL-HEADING-LINE
+004270     STRING "---- GEN " DELIMITED BY SIZE
+004280         GOL-GEN-COUNTER DELIMITED BY SIZE
+004290         " BEFORE ----" DELIMITED BY SIZE
+004300         INTO GOL-HEADING-LINE
+004310     END-STRING
+004320     DISPLAY GOL-HEADING-LINE
+004330     MOVE GOL-HEADING-LINE TO GOL-OUTPUT-RECORD
+004340     WRITE GOL-OUTPUT-RECORD
+004350     PERFORM 4100-DISPLAY-OLD-ROW THRU 4100-EXIT
+004360         VARYING GOL-ROW-COUNTER FROM 1 BY 1
+004370         UNTIL GOL-ROW-COUNTER > GOL-DIMENSION
+004371     MOVE SPACES TO GOL-HEADING-LINE
+004380     STRING "---- GEN " DELIMITED BY SIZE
+004390         GOL-GEN-COUNTER DELIMITED BY SIZE
+004400         " AFTER ----" DELIMITED BY SIZE
+004410         INTO GOL-HEADING-LINE
+004420     END-STRING
+004430     DISPLAY GOL-HEADING-LINE
+004440     MOVE GOL-HEADING-LINE TO GOL-OUTPUT-RECORD
+004450     WRITE GOL-OUTPUT-RECORD
+004460     PERFORM 4200-DISPLAY-NEW-ROW THRU 4200-EXIT
+004470         VARYING GOL-ROW-COUNTER FROM 1 BY 1
+004480         UNTIL GOL-ROW-COUNTER > GOL-DIMENSION.
+004490 4000-EXIT.
+004500     EXIT.
+004510*
+004520 4100-DISPLAY-OLD-ROW.
+004530     DISPLAY OLD-ROWS(GOL-ROW-COUNTER)(1:GOL-DIMENSION)
+004540     MOVE OLD-ROWS(GOL-ROW-COUNTER)(1:GOL-DIMENSION)
+004550         TO GOL-OUTPUT-RECORD
+004560     WRITE GOL-OUTPUT-RECORD.
+004570 4100-EXIT.
+004580     EXIT.
+004590*
+004600 4200-DISPLAY-NEW-ROW.
+004610     DISPLAY NEW-ROWS(GOL-ROW-COUNTER)(1:GOL-DIMENSION)
+004620     MOVE NEW-ROWS(GOL-ROW-COUNTER)(1:GOL-DIMENSION)
+004630         TO GOL-OUTPUT-RECORD
+004640     WRITE GOL-OUTPUT-RECORD.
+004650 4200-EXIT.
+004660     EXIT.
+004670*
+004680*=============================================================
+004690*5000-POPULATION-SUMMARY - LIVE CELL COUNTS, BIRTHS, DEATHS
+004700*=============================================================
+004710 5000-POPULATION-SUMMARY.
+004720     MOVE GOL-LIVE-BEFORE TO GOL-SUM-BEFORE-LINE-VAL
+004730     MOVE GOL-LIVE-AFTER TO GOL-SUM-AFTER-LINE-VAL
+004740     MOVE GOL-BIRTHS TO GOL-SUM-BIRTHS-LINE-VAL
+004750     MOVE GOL-DEATHS TO GOL-SUM-DEATHS-LINE-VAL
+004760     DISPLAY "---- POPULATION SUMMARY ----"
+004770     DISPLAY GOL-SUM-BEFORE-LINE
+004780     DISPLAY GOL-SUM-AFTER-LINE
+004790     DISPLAY GOL-SUM-BIRTHS-LINE
+004800     DISPLAY GOL-SUM-DEATHS-LINE
+004810     MOVE "---- POPULATION SUMMARY ----" TO GOL-OUTPUT-RECORD
+004820     WRITE GOL-OUTPUT-RECORD
+004830     MOVE GOL-SUM-BEFORE-LINE TO GOL-OUTPUT-RECORD
+004840     WRITE GOL-OUTPUT-RECORD
+004850     MOVE GOL-SUM-AFTER-LINE TO GOL-OUTPUT-RECORD
+004860     WRITE GOL-OUTPUT-RECORD
+004870     MOVE GOL-SUM-BIRTHS-LINE TO GOL-OUTPUT-RECORD
+004880     WRITE GOL-OUTPUT-RECORD
+004890     MOVE GOL-SUM-DEATHS-LINE TO GOL-OUTPUT-RECORD
+004900     WRITE GOL-OUTPUT-RECORD.
+004910 5000-EXIT.
+004920     EXIT.
+004930*
+004940*=============================================================
+004950*6000-WRITE-CHECKPOINT - SAVE STATE SO A LATER RUN CAN
+004960*RESUME INSTEAD OF STARTING OVER FROM THE SEED
+004970*=============================================================
+004980 6000-WRITE-CHECKPOINT.
+004990     OPEN OUTPUT GOL-CHECKPOINT
+004991     IF GOL-CKPT-STATUS NOT = "00"
+004992         DISPLAY "GAME-OF-LIFE: CANNOT WRITE CKPT, STATUS "
+004993             GOL-CKPT-STATUS
+004994     ELSE
+005000         MOVE SPACES TO GOL-CKPT-WORK-AREA
+005010         MOVE "H" TO GOL-CKPT-H-TYPE
+005020         MOVE GOL-GEN-COUNTER TO GOL-CKPT-H-GENERATION
+005030         MOVE GOL-DIMENSION TO GOL-CKPT-H-DIMENSION
+005040         MOVE GOL-BORDER-MODE TO GOL-CKPT-H-BORDER-MODE
+005050         MOVE GOL-CKPT-WORK-AREA TO GOL-CKPT-FILE-RECORD
+005060         WRITE GOL-CKPT-FILE-RECORD
+005070         PERFORM 6100-WRITE-CKPT-ROW THRU 6100-EXIT
+005080             VARYING GOL-ROW-COUNTER FROM 1 BY 1
+005090             UNTIL GOL-ROW-COUNTER > GOL-DIMENSION
+005100         CLOSE GOL-CHECKPOINT
+005110         DISPLAY "GAME-OF-LIFE: CHECKPOINT WRITTEN AT GEN "
+005120             GOL-GEN-COUNTER
+005121     END-IF.
+005130 6000-EXIT.
+005140     EXIT.
+005150*
+005160 6100-WRITE-CKPT-ROW.
+005170     MOVE SPACES TO GOL-CKPT-WORK-AREA
+005180     MOVE "R" TO GOL-CKPT-R-TYPE
+005190     MOVE NEW-ROWS(GOL-ROW-COUNTER) TO GOL-CKPT-R-DATA
+005200     MOVE GOL-CKPT-WORK-AREA TO GOL-CKPT-FILE-RECORD
+005210     WRITE GOL-CKPT-FILE-RECORD.
+005220 6100-EXIT.
+005230     EXIT.
+005240*
+005250*=============================================================
+005260*8000-TERMINATE - CLOSE THE OUTPUT FILE AND END THE RUN
+005270*=============================================================
+005280 8000-TERMINATE.
+005290     CLOSE GOL-OUTPUT
+005300     DISPLAY "GAME-OF-LIFE: RUN COMPLETE, OUTPUT IN "
+005310         GOL-OUTPUT-FILENAME.
+005320 8000-EXIT.
+005330     EXIT.
