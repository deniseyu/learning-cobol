@@ -0,0 +1,136 @@
+000010*IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+000040 AUTHOR. SYSTEMS DEVELOPMENT.
+000050 INSTALLATION. SYSTEMS DEVELOPMENT.
+000060 DATE-WRITTEN. 08/09/2026.
+000070 DATE-COMPILED.
+000080*
+000090*MODIFICATION HISTORY
+000100*  DATE       INIT DESCRIPTION
+000110*  ---------- ---- ------------------------------------
+000120*  2026-08-09 DEV  ORIGINAL PROGRAM. RUNS THE NIGHTLY
+000130*                  BATCH SUITE (GAME-OF-LIFE, HELLO-WORLD,
+000140*                  RANDOM-NUMBER) AS ONE JOB STEP, LOGGING
+000150*                  THE START/END TIME AND RETURN CODE OF
+000160*                  EACH PROGRAM CALLED.
+000161*  2026-08-09 DEV  CHECK DRVLOG OPEN STATUS BEFORE THE SUITE
+000162*                  RUNS, RECORDING MODE ADDED TO THE FD.
+000170*
+000180*HELLO-WORLD STILL PROMPTS FOR A USERNAME ON THE CONSOLE -
+000190*SUPPLY IT ON SYSIN FOR THIS STEP WHEN SCHEDULING THE SUITE.
+000200*RANDOM-NUMBER RUNS UNATTENDED WHEN RPSMOVES IS PRESENT (SEE
+000210*ITS OWN MODIFICATION HISTORY), OTHERWISE IT ALSO PROMPTS.
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DRV-LOG ASSIGN TO "DRVLOG"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS DRV-LOG-STATUS.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  DRV-LOG
+000321     RECORDING MODE IS F.
+000330 01  DRV-LOG-RECORD           PIC X(80).
+000340*
+000350 WORKING-STORAGE SECTION.
+000360 01  DRV-LOG-STATUS           PIC X(02) VALUE SPACES.
+000370*
+000380*CURRENT DATE/TIME, USED TO STAMP EACH LOG LINE
+000390 01  DRV-CURRENT-DATE.
+000400     05  DRV-CCYY                 PIC 9(04).
+000410     05  DRV-MM                   PIC 9(02).
+000420     05  DRV-DD                   PIC 9(02).
+000430 01  DRV-CURRENT-TIME.
+000440     05  DRV-HH                   PIC 9(02).
+000450     05  DRV-MI                   PIC 9(02).
+000460     05  DRV-SS                   PIC 9(02).
+000470     05  DRV-MS                   PIC 9(02).
+000480*
+000490*NAME AND RETURN CODE OF THE STEP CURRENTLY RUNNING
+000500 01  DRV-STEP-NAME            PIC X(20).
+000510 01  DRV-STEP-RETURN-CODE     PIC 9(04).
+000520*
+000530 PROCEDURE DIVISION.
+000540*
+000550*=============================================================
+000560*0000-MAINLINE - RUN EACH PROGRAM IN THE NIGHTLY BATCH SUITE
+000570*IN SEQUENCE, LOGGING THE OUTCOME OF EACH ONE TO DRVLOG
+000580*=============================================================
+000590 0000-MAINLINE.
+000600     OPEN OUTPUT DRV-LOG
+000601     IF DRV-LOG-STATUS NOT = "00"
+000602         DISPLAY "NIGHTLY-BATCH-DRIVER: CANNOT OPEN DRVLOG "
+000603             DRV-LOG-STATUS
+000604         MOVE 16 TO RETURN-CODE
+000605         GOBACK
+000606     END-IF
+000610     PERFORM 2000-RUN-GAME-OF-LIFE THRU 2000-EXIT
+000620     PERFORM 3000-RUN-HELLO-WORLD THRU 3000-EXIT
+000630     PERFORM 4000-RUN-RANDOM-NUMBER THRU 4000-EXIT
+000640     CLOSE DRV-LOG
+000650     GOBACK.
+000660*
+000670 2000-RUN-GAME-OF-LIFE.
+000680     MOVE "GAME-OF-LIFE" TO DRV-STEP-NAME
+000690     PERFORM 8000-LOG-STEP-START THRU 8000-EXIT
+000700     CALL "GAME-OF-LIFE"
+000710     MOVE RETURN-CODE TO DRV-STEP-RETURN-CODE
+000720     PERFORM 8100-LOG-STEP-END THRU 8100-EXIT.
+000730 2000-EXIT.
+000740     EXIT.
+000750*
+000760 3000-RUN-HELLO-WORLD.
+000770     MOVE "HELLO-WORLD" TO DRV-STEP-NAME
+000780     PERFORM 8000-LOG-STEP-START THRU 8000-EXIT
+000790     CALL "HELLO-WORLD"
+000800     MOVE RETURN-CODE TO DRV-STEP-RETURN-CODE
+000810     PERFORM 8100-LOG-STEP-END THRU 8100-EXIT.
+000820 3000-EXIT.
+000830     EXIT.
+000840*
+000850 4000-RUN-RANDOM-NUMBER.
+000860     MOVE "RANDOM-NUMBER" TO DRV-STEP-NAME
+000870     PERFORM 8000-LOG-STEP-START THRU 8000-EXIT
+000880     CALL "RANDOM-NUMBER"
+000890     MOVE RETURN-CODE TO DRV-STEP-RETURN-CODE
+000900     PERFORM 8100-LOG-STEP-END THRU 8100-EXIT.
+000910 4000-EXIT.
+000920     EXIT.
+000930*
+000940*=============================================================
+000950*8000/8100 - WRITE A TIMESTAMPED START/END LINE FOR THE STEP
+000960*NAMED IN DRV-STEP-NAME TO BOTH THE CONSOLE AND DRVLOG
+000970*=============================================================
+000980 8000-LOG-STEP-START.
+000990     ACCEPT DRV-CURRENT-DATE FROM DATE YYYYMMDD
+001000     ACCEPT DRV-CURRENT-TIME FROM TIME
+001010     MOVE SPACES TO DRV-LOG-RECORD
+001020     STRING DRV-CURRENT-DATE DELIMITED BY SIZE
+001030         " " DELIMITED BY SIZE
+001040         DRV-CURRENT-TIME(1:6) DELIMITED BY SIZE
+001050         " STEP " DRV-STEP-NAME " STARTED"
+001060         DELIMITED BY SIZE INTO DRV-LOG-RECORD
+001070     END-STRING
+001080     DISPLAY DRV-LOG-RECORD
+001090     WRITE DRV-LOG-RECORD.
+001100 8000-EXIT.
+001110     EXIT.
+001120*
+001130 8100-LOG-STEP-END.
+001140     ACCEPT DRV-CURRENT-DATE FROM DATE YYYYMMDD
+001150     ACCEPT DRV-CURRENT-TIME FROM TIME
+001160     MOVE SPACES TO DRV-LOG-RECORD
+001170     STRING DRV-CURRENT-DATE DELIMITED BY SIZE
+001180         " " DELIMITED BY SIZE
+001190         DRV-CURRENT-TIME(1:6) DELIMITED BY SIZE
+001200         " STEP " DRV-STEP-NAME " ENDED, RETURN CODE "
+001210         DRV-STEP-RETURN-CODE DELIMITED BY SIZE
+001220         INTO DRV-LOG-RECORD
+001230     END-STRING
+001240     DISPLAY DRV-LOG-RECORD
+001250     WRITE DRV-LOG-RECORD.
+001260 8100-EXIT.
+001270     EXIT.
